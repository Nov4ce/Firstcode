@@ -0,0 +1,201 @@
+
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SCHEDXFR.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY INFOSEL.
+           COPY TRANSEL.
+           COPY SCHEDSEL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD INFO.
+           COPY INFOREC.
+       FD TRANLOG.
+           COPY TRANREC.
+       FD SCHEDULE.
+           COPY SCHEDREC.
+           COPY SCHEDCTL.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X VALUE 'N'.
+       01  WS-EXISTS PIC X.
+       01  WS-FROM-EXISTS PIC X.
+       01  WS-TO-EXISTS PIC X.
+       01  WS-TRAN-TYPE PIC X(12).
+       01  WS-AMOUNT PIC 9(7)V99.
+       01  WS-TODAY PIC 9(8).
+       01  WS-NEW-DUE PIC 9(8).
+       01  DUE-DATE-FIELDS REDEFINES WS-NEW-DUE.
+           05 DUE-YYYY PIC 9(4).
+           05 DUE-MM PIC 9(2).
+           05 DUE-DD PIC 9(2).
+       01  WS-DUE-INTEGER PIC S9(9).
+       01  WS-POSTED-COUNT PIC 9(7) VALUE 0.
+       01  WS-SKIPPED-COUNT PIC 9(7) VALUE 0.
+       01  WS-POSTED-COUNT-ED PIC Z(6)9.
+       01  WS-SKIPPED-COUNT-ED PIC Z(6)9.
+       01 TM-DATE.
+           05 CurrentDate    PIC X(16).
+           05 FormattedDate  PIC X(10).
+           05 FormattedTime  PIC X(10).
+           05  CURRENT-TIME PIC X(8).
+           05  HH PIC 99.
+           05  D-N PIC XX.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           OPEN I-O INFO
+           OPEN EXTEND TRANLOG
+           OPEN I-O SCHEDULE
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+
+           DISPLAY "=========================================".
+           DISPLAY "         DAILY SCHEDULED TRANSFER RUN".
+           DISPLAY "=========================================".
+           DISPLAY " ".
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ SCHEDULE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-SCHEDULE
+               END-READ
+           END-PERFORM
+
+           CLOSE INFO
+           CLOSE TRANLOG
+           CLOSE SCHEDULE
+
+           MOVE WS-POSTED-COUNT TO WS-POSTED-COUNT-ED
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-COUNT-ED
+           DISPLAY " ".
+           DISPLAY "-----------------------------------------".
+           DISPLAY "TRANSFERS POSTED......: " WS-POSTED-COUNT-ED.
+           DISPLAY "TRANSFERS SKIPPED......: " WS-SKIPPED-COUNT-ED.
+           DISPLAY "-----------------------------------------".
+
+           STOP RUN.
+
+       PROCESS-SCHEDULE.
+
+      *>     SCHED-ID = 0 is the reserved control record, and only
+      *>     ACTIVE schedules whose due date has arrived get posted.
+           IF SCHED-ID NOT = 0 AND SCHED-STATUS = "ACTIVE"
+               AND SCHED-DUE <= WS-TODAY
+               PERFORM POST-SCHEDULED-TRANSFER
+           END-IF.
+
+       POST-SCHEDULED-TRANSFER.
+      *>     Validate both legs before touching any balance so a bad
+      *>     or inactive TO-ACCOUNT never leaves the FROM-ACCOUNT
+      *>     debited with no offsetting credit.
+           MOVE 'Y' TO WS-FROM-EXISTS
+           MOVE SCHED-FROM-ACC TO ACC-NUM
+           READ INFO
+               INVALID KEY MOVE 'N' TO WS-FROM-EXISTS
+           END-READ
+
+           IF WS-FROM-EXISTS = 'Y'
+               AND (ACCT-STATUS NOT = "ACTIVE"
+                    OR BALANCE < SCHED-AMOUNT)
+               MOVE 'N' TO WS-FROM-EXISTS
+           END-IF
+
+           IF WS-FROM-EXISTS = 'N'
+               ADD 1 TO WS-SKIPPED-COUNT
+               DISPLAY "*** SKIPPED *** SCHEDULE " SCHED-ID
+                   " -- FROM ACCOUNT " SCHED-FROM-ACC
+                   " NOT FOUND, INACTIVE, OR INSUFFICIENT BALANCE"
+           ELSE
+               MOVE 'Y' TO WS-TO-EXISTS
+               MOVE SCHED-TO-ACC TO ACC-NUM
+               READ INFO
+                   INVALID KEY MOVE 'N' TO WS-TO-EXISTS
+               END-READ
+
+               IF WS-TO-EXISTS = 'Y' AND ACCT-STATUS NOT = "ACTIVE"
+                   MOVE 'N' TO WS-TO-EXISTS
+               END-IF
+
+               IF WS-TO-EXISTS = 'N'
+                   ADD 1 TO WS-SKIPPED-COUNT
+                   DISPLAY "*** SKIPPED *** SCHEDULE " SCHED-ID
+                       " -- TO ACCOUNT " SCHED-TO-ACC
+                       " NOT FOUND OR INACTIVE"
+               ELSE
+                   ADD SCHED-AMOUNT TO BALANCE
+                   REWRITE INFO-RECORD
+                   MOVE SCHED-AMOUNT TO WS-AMOUNT
+                   MOVE "TRANSFER-CR" TO WS-TRAN-TYPE
+                   PERFORM JOURNAL-ENTRY
+
+                   MOVE SCHED-FROM-ACC TO ACC-NUM
+                   READ INFO
+                   SUBTRACT SCHED-AMOUNT FROM BALANCE
+                   REWRITE INFO-RECORD
+                   MOVE "TRANSFER-DR" TO WS-TRAN-TYPE
+                   PERFORM JOURNAL-ENTRY
+
+                   ADD 1 TO WS-POSTED-COUNT
+                   PERFORM ADVANCE-DUE-DATE
+               END-IF
+           END-IF.
+
+       ADVANCE-DUE-DATE.
+           MOVE SCHED-DUE TO WS-NEW-DUE
+
+           IF SCHED-FREQUENCY = "WEEKLY"
+               COMPUTE WS-DUE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-NEW-DUE) + 7
+               COMPUTE WS-NEW-DUE =
+                   FUNCTION DATE-OF-INTEGER(WS-DUE-INTEGER)
+           ELSE
+               ADD 1 TO DUE-MM
+               IF DUE-MM > 12
+                   MOVE 1 TO DUE-MM
+                   ADD 1 TO DUE-YYYY
+               END-IF
+           END-IF
+
+           MOVE WS-NEW-DUE TO SCHED-DUE
+           REWRITE SCHEDULE-RECORD.
+
+       JOURNAL-ENTRY.
+           PERFORM GET-TIME-DATE
+           MOVE ACC-NUM TO TRAN-ACC-NUM
+           MOVE WS-TRAN-TYPE TO TRAN-TYPE
+           MOVE WS-AMOUNT TO TRAN-AMOUNT
+           MOVE BALANCE TO TRAN-BALANCE
+           MOVE FormattedDate TO TRAN-DATE
+           MOVE FormattedTime TO TRAN-TIME
+           WRITE TRAN-RECORD.
+
+       GET-TIME-DATE.
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CurrentDate(1:4) TO FormattedDate(1:4).
+           MOVE "/" TO FormattedDate(5:1).
+           MOVE CurrentDate(5:2) TO FormattedDate(6:2).
+           MOVE "/" TO FormattedDate(8:1).
+           MOVE CurrentDate(7:2) TO FormattedDate(9:2).
+
+           MOVE CURRENT-TIME(1:2) TO HH
+           MOVE ":" TO FormattedTime(1:1)
+           MOVE CURRENT-TIME(3:2) TO FormattedTime(2:2)
+           IF HH IS NUMERIC AND HH > 12
+               SUBTRACT 12 FROM HH
+               MOVE 'PM' TO  D-N
+           ELSE
+               MOVE 'AM' TO D-N
+           END-IF.
