@@ -0,0 +1,117 @@
+
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. INTEREST.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY INFOSEL.
+           COPY TRANSEL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD INFO.
+           COPY INFOREC.
+       FD TRANLOG.
+           COPY TRANREC.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X VALUE 'N'.
+      *>  Configured monthly savings rate -- change here to reprice.
+       01  WS-INTEREST-RATE PIC 9V9(4) VALUE 0.0100.
+       01  WS-INTEREST-AMT PIC S9(7)V99 VALUE 0.
+       01  WS-ACCOUNTS-CREDITED PIC 9(7) VALUE 0.
+       01  WS-ACCOUNTS-CREDITED-ED PIC Z(6)9.
+       01  WS-TRAN-TYPE PIC X(12) VALUE "INTEREST".
+       01 TM-DATE.
+           05 CurrentDate    PIC X(16).
+           05 FormattedDate  PIC X(10).
+           05 FormattedTime  PIC X(10).
+           05  CURRENT-TIME PIC X(8).
+           05  HH PIC 99.
+           05  D-N PIC XX.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           OPEN I-O INFO
+           OPEN EXTEND TRANLOG
+
+           DISPLAY "=========================================".
+           DISPLAY "         MONTH-END INTEREST POSTING".
+           DISPLAY "=========================================".
+           DISPLAY " ".
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ INFO NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INFO
+           CLOSE TRANLOG
+
+           MOVE WS-ACCOUNTS-CREDITED TO WS-ACCOUNTS-CREDITED-ED
+           DISPLAY " ".
+           DISPLAY "-----------------------------------------".
+           DISPLAY "ACCOUNTS CREDITED......: "
+               WS-ACCOUNTS-CREDITED-ED.
+           DISPLAY "-----------------------------------------".
+
+           STOP RUN.
+
+       PROCESS-RECORD.
+
+      *>     ACC-NUM = 0 is the reserved account-number control
+      *>     record. Only ACTIVE accounts flagged ACCT-TYPE = "S"
+      *>     (savings) earn interest -- a CLOSED or LOCKED account
+      *>     does not.
+           IF ACC-NUM NOT = 0 AND ACCT-TYPE = "S"
+               AND ACCT-STATUS = "ACTIVE"
+               COMPUTE WS-INTEREST-AMT ROUNDED =
+                   BALANCE * WS-INTEREST-RATE
+
+               IF WS-INTEREST-AMT > 0
+                   ADD WS-INTEREST-AMT TO BALANCE
+                   REWRITE INFO-RECORD
+                   PERFORM JOURNAL-ENTRY
+                   ADD 1 TO WS-ACCOUNTS-CREDITED
+               END-IF
+           END-IF.
+
+       JOURNAL-ENTRY.
+           PERFORM GET-TIME-DATE
+           MOVE ACC-NUM TO TRAN-ACC-NUM
+           MOVE WS-TRAN-TYPE TO TRAN-TYPE
+           MOVE WS-INTEREST-AMT TO TRAN-AMOUNT
+           MOVE BALANCE TO TRAN-BALANCE
+           MOVE FormattedDate TO TRAN-DATE
+           MOVE FormattedTime TO TRAN-TIME
+           WRITE TRAN-RECORD.
+
+       GET-TIME-DATE.
+           MOVE FUNCTION CURRENT-DATE TO CurrentDate.
+           ACCEPT CURRENT-TIME FROM TIME.
+           MOVE CurrentDate(1:4) TO FormattedDate(1:4).
+           MOVE "/" TO FormattedDate(5:1).
+           MOVE CurrentDate(5:2) TO FormattedDate(6:2).
+           MOVE "/" TO FormattedDate(8:1).
+           MOVE CurrentDate(7:2) TO FormattedDate(9:2).
+
+           MOVE CURRENT-TIME(1:2) TO HH
+           MOVE ":" TO FormattedTime(1:1)
+           MOVE CURRENT-TIME(3:2) TO FormattedTime(2:2)
+           IF HH IS NUMERIC AND HH > 12
+               SUBTRACT 12 FROM HH
+               MOVE 'PM' TO  D-N
+           ELSE
+               MOVE 'AM' TO D-N
+           END-IF.
