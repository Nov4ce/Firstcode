@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      *  Record layout for the transaction journal (TRANLOG).
+      *-----------------------------------------------------------
+       01  TRAN-RECORD.
+           05 TRAN-ACC-NUM PIC 9(5).
+           05 TRAN-TYPE PIC X(12).
+           05 TRAN-AMOUNT PIC 9(7)V99.
+           05 TRAN-BALANCE PIC S9(7)V99.
+           05 TRAN-DATE PIC X(10).
+           05 TRAN-TIME PIC X(10).
