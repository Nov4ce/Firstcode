@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------
+      *  Record layout for the INFO (account master) file.
+      *  Shared by ATM.cbl and every batch program that reads or
+      *  posts against the same physical file.
+      *-----------------------------------------------------------
+       01  INFO-RECORD.
+           05 ACC-NUM PIC Z9(5).
+           05 USER_NAME PIC X(9).
+           05 AGE PIC 9(2).
+           05 BALANCE PIC S9(7)V99.
+           05 PASSWORD PIC Z9(3).
+           05 ACCT-STATUS PIC X(6).
+           05 ACCT-FAIL-CTR PIC 9(1).
+           05 ACCT-CUST-ID PIC 9(6).
+           05 ACCT-TYPE PIC X(1).
