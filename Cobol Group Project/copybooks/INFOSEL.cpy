@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      *  FILE-CONTROL entry for the account master (INFO) file.
+      *  Shared by ATM.cbl and every batch program that touches
+      *  the same physical file so the ASSIGN/ORG/KEY never drift.
+      *-----------------------------------------------------------
+           SELECT INFO
+           ASSIGN TO "C:\OPENCOBOL\TEXTFILE\ATM2.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           RECORD KEY IS ACC-NUM.
