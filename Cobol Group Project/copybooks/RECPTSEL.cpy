@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      *  FILE-CONTROL entry for the printed-receipt output file.
+      *  RECEIPT and BAL-PROCEDURE's PRINT branch both append one
+      *  record here per receipt so a paper/PDF copy can be
+      *  reprinted after the fact, the same way TRANLOG.txt gives
+      *  a durable copy of every posting.
+      *-----------------------------------------------------------
+           SELECT RECEIPTOUT
+           ASSIGN TO "C:\OPENCOBOL\TEXTFILE\RECEIPT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
