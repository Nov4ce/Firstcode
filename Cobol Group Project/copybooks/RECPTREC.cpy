@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------
+      *  Record layout for the printed-receipt output file. One
+      *  RECEIPT-RECORD is written per line item of the receipt
+      *  (bank header, date/time, account, balance, transaction,
+      *  new balance) the same way RECEIPT/BAL-PROCEDURE's PRINT
+      *  branch lays them out on screen, one DISPLAY at a time.
+      *-----------------------------------------------------------
+       01  RECEIPT-RECORD.
+           05 RCPT-LINE PIC X(60).
