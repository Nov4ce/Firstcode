@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------
+      *  FILE-CONTROL entry for the transaction journal (TRANLOG).
+      *  Every posting made against INFO gets appended here so a
+      *  disputed transaction can be traced after the fact.
+      *-----------------------------------------------------------
+           SELECT TRANLOG
+           ASSIGN TO "C:\OPENCOBOL\TEXTFILE\TRANLOG.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
