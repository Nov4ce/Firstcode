@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      *  FILE-CONTROL entry for the scheduled-transfer file. Each
+      *  record is a recurring/future TRANSFER-PROCEDURE-style
+      *  payment that SCHEDXFR posts automatically once its due
+      *  date arrives.
+      *-----------------------------------------------------------
+           SELECT SCHEDULE
+           ASSIGN TO "C:\OPENCOBOL\TEXTFILE\SCHEDULE.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           RECORD KEY IS SCHED-ID.
