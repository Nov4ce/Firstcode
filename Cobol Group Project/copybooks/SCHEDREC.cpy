@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------
+      *  Record layout for the scheduled-transfer file. SCHED-DUE
+      *  is stored YYYYMMDD so it can be compared straight against
+      *  FUNCTION CURRENT-DATE(1:8) with no conversion.
+      *-----------------------------------------------------------
+       01  SCHEDULE-RECORD.
+           05 SCHED-ID PIC 9(6).
+           05 SCHED-FROM-ACC PIC 9(5).
+           05 SCHED-TO-ACC PIC 9(5).
+           05 SCHED-AMOUNT PIC 9(7)V99.
+           05 SCHED-DUE PIC 9(8).
+           05 SCHED-FREQUENCY PIC X(7).
+           05 SCHED-STATUS PIC X(6).
