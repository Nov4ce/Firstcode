@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      *  Record layout for the CUSTOMER master file. CUST-ACC-NUM
+      *  holds every account (up to 5) this customer owns so
+      *  MY ACCOUNTS can list and switch between them.
+      *-----------------------------------------------------------
+       01  CUSTOMER-RECORD.
+           05 CUST-ID PIC 9(6).
+           05 CUST-NAME PIC X(20).
+           05 CUST-NUM-ACCTS PIC 9(1).
+           05 CUST-ACC-NUM PIC 9(5) OCCURS 5 TIMES.
