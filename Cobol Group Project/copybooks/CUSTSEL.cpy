@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      *  FILE-CONTROL entry for the CUSTOMER master file. One
+      *  customer record owns one or more INFO/ACCOUNT records
+      *  (see INFOREC.cpy ACCT-CUST-ID).
+      *-----------------------------------------------------------
+           SELECT CUSTOMER
+           ASSIGN TO "C:\OPENCOBOL\TEXTFILE\CUSTOMER.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           LOCK MODE IS AUTOMATIC
+           RECORD KEY IS CUST-ID.
