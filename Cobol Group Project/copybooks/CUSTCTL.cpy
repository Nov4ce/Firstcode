@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------
+      *  Control record for customer-ID issuance, stored inside
+      *  the CUSTOMER file itself under reserved key CUST-ID = 0,
+      *  the same read-increment-rewrite idiom used for account
+      *  numbers in CTLREC.cpy.
+      *-----------------------------------------------------------
+       01  CUST-CONTROL-RECORD.
+           05 CTL-CUST-ID PIC 9(6).
+           05 CTL-LAST-CUST-ID PIC 9(6).
+           05 FILLER PIC X(40).
