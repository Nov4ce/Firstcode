@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------
+      *  Control record for account-number issuance, stored inside
+      *  the INFO file itself under the reserved key ACC-NUM = 0
+      *  (0 is never a real account -- every screen already treats
+      *  it as the "cancel/exit" sentinel). Sharing the FD means the
+      *  read-increment-rewrite sequence goes through INFO's own
+      *  record locking (see INFOSEL.cpy's LOCK MODE IS AUTOMATIC),
+      *  so a second SIGN-UP reading this record blocks until the
+      *  first one's REWRITE releases it, and two tellers running
+      *  SIGN-UP at once cannot issue the same account number.
+      *-----------------------------------------------------------
+       01  CONTROL-RECORD.
+           05 CTL-ACC-NUM PIC Z9(5).
+           05 CTL-LAST-ISSUED PIC 9(5).
+           05 FILLER PIC X(33).
