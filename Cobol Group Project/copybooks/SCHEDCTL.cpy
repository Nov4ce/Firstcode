@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------
+      *  Control record for scheduled-transfer ID issuance, stored
+      *  inside the SCHEDULE file itself under reserved key
+      *  SCHED-ID = 0, the same read-increment-rewrite idiom used
+      *  for account numbers in CTLREC.cpy and customer IDs in
+      *  CUSTCTL.cpy.
+      *-----------------------------------------------------------
+       01  SCHED-CONTROL-RECORD.
+           05 CTL-SCHED-ID PIC 9(6).
+           05 CTL-LAST-SCHED-ID PIC 9(6).
+           05 FILLER PIC X(34).
