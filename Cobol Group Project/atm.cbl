@@ -8,31 +8,55 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFO
-           ASSIGN TO "C:\OPENCOBOL\TEXTFILE\ATM2.txt"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS ACC-NUM.
+           COPY INFOSEL.
+           COPY TRANSEL.
+           COPY CUSTSEL.
+           COPY RECPTSEL.
+           COPY SCHEDSEL.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
        FD INFO.
-       01  INFO-RECORD.
-           05 ACC-NUM PIC Z9(5).
-           05 USER_NAME PIC X(9).
-           05 AGE PIC 9(2).
-           05 BALANCE PIC S9(7).
-           05 PASSWORD PIC Z9(3).
+           COPY INFOREC.
+           COPY CTLREC.
+       FD TRANLOG.
+           COPY TRANREC.
+       FD CUSTOMER.
+           COPY CUSTREC.
+           COPY CUSTCTL.
+       FD RECEIPTOUT.
+           COPY RECPTREC.
+       FD SCHEDULE.
+           COPY SCHEDREC.
+           COPY SCHEDCTL.
       *-----------------------
        WORKING-STORAGE SECTION.
+       01  WS-TRAN-TYPE PIC X(12).
+       01  WS-CUST-ID PIC 9(6).
+       01  WS-CTL-EXISTS PIC X VALUE 'Y'.
+       01  WS-CUST-IDX PIC 9.
+       01  WS-LIST-LINE PIC 99.
+       01  WS-SWITCH-CHOICE PIC 9.
+       01  WS-SUPER-PIN PIC 9(4) VALUE 9999.
+       01  WS-SUPER-ENTRY PIC 9(4).
+       01  WS-SUPER-CTR PIC 9 VALUE 3.
+       01  WS-REOPEN-CTR PIC 9 VALUE 3.
+       01  WS-OWNER-ACC PIC 9(5).
+       01  WS-OWNER-PIN PIC 9(4).
+       01  WS-OWNER-VERIFIED PIC X.
+       01  WS-ACCT-ADDED PIC X.
+       01  WS-NEW-USER-NAME PIC X(9).
+       01  WS-NEW-AGE PIC 9(2).
+       01  WS-NEW-BALANCE PIC S9(7)V99.
+       01  WS-NEW-ACCT-TYPE PIC X(1).
        01  WS-EOF PIC X(1) VALUE 'Y'.
        01  WS-KEY PIC 9(5).
        01  WS-KEY1 PIC Z9(5).
        01  WS-CTR PIC 9 VALUE 3.
        01  WS-SUM PIC 9(7).
-       01  WS-AMOUNT PIC 9(7).
-       01  WS-AMOUNT1 PIC Z9(7).
+       01  WS-AMOUNT PIC 9(7)V99.
+       01  WS-AMOUNT1 PIC Z9(7).99.
        01  WS-CHOICE PIC 9.
        01  WS-CHOICE1 PIC 9.
        01  WS-EXISTS PIC X.
@@ -40,10 +64,17 @@
        01  WS-CT PIC 9 VALUE 0.
        01  BORDER-X PIC 999.
        01  BORDER-Y PIC 999.
-       01  BALANCE1 PIC Z9(7).
+       01  BALANCE1 PIC Z9(7).99.
+       01  RCPT-ACC-NUM-ED PIC Z9(5).
+       01  RCPT-AMOUNT-ED PIC Z9(7).99.
+       01  RCPT-NEW-BAL-ED PIC Z9(7).99.
+       01  WS-SCHED-ID PIC 9(6).
+       01  WS-SCHED-TO-ACC PIC 9(5).
+       01  WS-SCHED-AMT1 PIC Z9(7).99.
+       01  WS-SCHED-DUE PIC 9(8).
+       01  WS-SCHED-FREQ PIC X(7).
        01  KYS PIC Z9.
        01  PASSWORD1 PIC 9(4).
-       01  RND PIC 9(6).
        01 TM-DATE.
            05 CurrentDate    PIC X(16).
            05 FormattedDate  PIC X(10).
@@ -59,10 +90,18 @@
        StartPara.
 
            OPEN I-O INFO.
+           OPEN EXTEND TRANLOG.
+           OPEN I-O CUSTOMER.
+           OPEN EXTEND RECEIPTOUT.
+           OPEN I-O SCHEDULE.
 
            PERFORM MENU1-PROCEDURE UNTIL WS-CHOICE1 = 3
 
            CLOSE INFO.
+           CLOSE TRANLOG.
+           CLOSE CUSTOMER.
+           CLOSE RECEIPTOUT.
+           CLOSE SCHEDULE.
 
        EndPara.
 
@@ -71,6 +110,10 @@
            DISPLAY "THANK YOU FOR USING RICKTASTIC ATM MACHINE" AT 1539
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            CLOSE INFO.
+           CLOSE TRANLOG.
+           CLOSE CUSTOMER.
+           CLOSE RECEIPTOUT.
+           CLOSE SCHEDULE.
            STOP RUN.
 
        MENU1-PROCEDURE.
@@ -90,6 +133,10 @@
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            DISPLAY "2 - SIGN UP" AT 1554
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "8 - UNLOCK ACCOUNT" AT 1584
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "9 - REOPEN CLOSED ACCOUNT" AT 1614
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            DISPLAY "0 - EXIT"    AT 1654
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            DISPLAY "ENTER CHOICE: " AT 1754
@@ -99,6 +146,8 @@
            EVALUATE WS-CHOICE1
                    WHEN 1 PERFORM SIGN-IN
                    WHEN 2 PERFORM SIGN-UP
+                   WHEN 8 PERFORM UNLOCK-ACCOUNT
+                   WHEN 9 PERFORM REOPEN-RECORD
                    WHEN 0 MOVE 3 TO WS-CHOICE1
                    DISPLAY SPACE ERASE SCREEN
                        PERFORM BORDER
@@ -139,11 +188,15 @@
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                DISPLAY "6 - DELETE ACCOUNT" AT 1753
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               DISPLAY "0 - EXIT" AT 1853
+               DISPLAY "8 - MY ACCOUNTS" AT 1853
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               DISPLAY "9 - SCHEDULE TRANSFER" AT 1953
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               DISPLAY "0 - EXIT" AT 2053
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               DISPLAY "ENTER CHOICE: " AT 1953
+               DISPLAY "ENTER CHOICE: " AT 2153
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               ACCEPT WS-CHOICE AT 1967
+               ACCEPT WS-CHOICE AT 2167
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                EVALUATE WS-CHOICE
                    WHEN 1 PERFORM DEP-PROCEDURE
@@ -152,6 +205,8 @@
                    WHEN 4 PERFORM TRANSFER-PROCEDURE
                    WHEN 5 PERFORM UPDT-RECORD
                    WHEN 6 PERFORM DEL-RECORD
+                   WHEN 8 PERFORM MY-ACCOUNTS
+                   WHEN 9 PERFORM SCHEDULE-TRANSFER
                    WHEN 0 MOVE 7 TO WS-CHOICE
                        DISPLAY SPACE ERASE SCREEN
                        PERFORM BORDER
@@ -174,6 +229,162 @@
       *>      DISPLAY "Memorize your PIN and Account Number. " AT 2942
       *>      FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7.
 
+       MY-ACCOUNTS.
+           IF ACCT-CUST-ID = 0
+               DISPLAY SPACE ERASE SCREEN
+               PERFORM BORDER
+               PERFORM BORDER1
+               DISPLAY "NO CUSTOMER PROFILE LINKED." AT 1543
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ELSE
+               MOVE ACCT-CUST-ID TO WS-CUST-ID
+               MOVE WS-CUST-ID TO CUST-ID
+               READ CUSTOMER
+                   INVALID KEY
+                   DISPLAY "CUSTOMER RECORD ERROR" AT 1543
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               END-READ
+               PERFORM LIST-AND-SWITCH-ACCOUNTS
+               MOVE WS-KEY1 TO ACC-NUM
+               READ INFO
+           END-IF.
+
+       LIST-AND-SWITCH-ACCOUNTS.
+           DISPLAY SPACE ERASE SCREEN
+           PERFORM BORDER
+           PERFORM BORDER1
+           DISPLAY "MY ACCOUNTS" AT 1053
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           MOVE 10 TO WS-LIST-LINE
+           SET WS-CUST-IDX TO 1
+           PERFORM UNTIL WS-CUST-IDX > CUST-NUM-ACCTS
+               DISPLAY WS-CUST-IDX LINE WS-LIST-LINE POSITION 35
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               DISPLAY " - ACCOUNT " LINE WS-LIST-LINE POSITION 37
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               DISPLAY CUST-ACC-NUM (WS-CUST-IDX) LINE WS-LIST-LINE
+                   POSITION 48
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ADD 1 TO WS-LIST-LINE
+               ADD 1 TO WS-CUST-IDX
+           END-PERFORM
+
+           DISPLAY "ENTER # TO SWITCH, 0 TO GO BACK: " LINE WS-LIST-LINE
+               POSITION 35
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ADD 1 TO WS-LIST-LINE
+           ACCEPT WS-SWITCH-CHOICE LINE WS-LIST-LINE POSITION 35
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           IF WS-SWITCH-CHOICE > 0
+               AND WS-SWITCH-CHOICE <= CUST-NUM-ACCTS
+               MOVE CUST-ACC-NUM (WS-SWITCH-CHOICE) TO WS-KEY1
+           END-IF.
+
+       SCHEDULE-TRANSFER.
+           DISPLAY SPACES ERASE SCREEN
+           PERFORM BORDER
+           PERFORM BORDER1
+           DISPLAY "SCHEDULE A RECURRING TRANSFER" AT 1046
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "TRANSFER FROM ACCOUNT: " AT 1245
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           WS-KEY1 AT 1268 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "ENTER TO ACCOUNT NUMBER: " AT 1345
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-SCHED-TO-ACC AT 1370
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "ENTER AMOUNT: " AT 1445
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-SCHED-AMT1 AT 1459
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "ENTER DUE DATE (YYYYMMDD): " AT 1545
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-SCHED-DUE AT 1572
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "FREQUENCY (WEEKLY/MONTHLY): " AT 1645
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-SCHED-FREQ AT 1673
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+      *>     Validate the destination account the same way
+      *>     TRANSFER-PROCEDURE does, before saving anything.
+           MOVE WS-SCHED-TO-ACC TO ACC-NUM
+           MOVE "Y" TO WS-CTL-EXISTS
+           READ INFO
+               INVALID KEY MOVE "N" TO WS-CTL-EXISTS
+           END-READ
+
+           IF WS-CTL-EXISTS = "N"
+               DISPLAY "TO ACCOUNT NUMBER DOESN'T EXIST" AT 1745
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM SCHEDULE-TRANSFER
+           ELSE
+      *>     Re-verify the signed-in customer's own PIN before a
+      *>     recurring drain can be set up on their account.
+               MOVE WS-KEY1 TO ACC-NUM
+               PERFORM PASSWORD-CHECK1
+
+               PERFORM NEXT-SCHED-ID
+
+               MOVE WS-SCHED-ID TO SCHED-ID
+               MOVE WS-KEY1 TO SCHED-FROM-ACC
+               MOVE WS-SCHED-TO-ACC TO SCHED-TO-ACC
+               MOVE WS-SCHED-AMT1 TO SCHED-AMOUNT
+               MOVE WS-SCHED-DUE TO SCHED-DUE
+               MOVE WS-SCHED-FREQ TO SCHED-FREQUENCY
+               MOVE "ACTIVE" TO SCHED-STATUS
+               WRITE SCHEDULE-RECORD
+
+               DISPLAY "SCHEDULED TRANSFER SAVED." AT 1745
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM MENU2-PROCEDURE
+           END-IF.
+
+       NEXT-SCHED-ID.
+           MOVE 0 TO SCHED-ID
+           MOVE "Y" TO WS-EXISTS
+           READ SCHEDULE
+               INVALID KEY MOVE "N" TO WS-EXISTS
+           END-READ
+
+           IF WS-EXISTS = "N"
+               MOVE 0 TO CTL-SCHED-ID
+               MOVE 0 TO CTL-LAST-SCHED-ID
+           END-IF
+
+           ADD 1 TO CTL-LAST-SCHED-ID
+               ON SIZE ERROR
+                   DISPLAY SPACE ERASE SCREEN
+                   PERFORM BORDER
+                   PERFORM BORDER1
+                   DISPLAY "NO SCHEDULE IDS REMAIN. SEE STAFF." AT 1547
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   ACCEPT KYS AT 0202
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   PERFORM EXITING
+                   PERFORM EndPara
+           END-ADD
+           MOVE CTL-LAST-SCHED-ID TO WS-SCHED-ID
+
+           IF WS-EXISTS = "N"
+               WRITE SCHED-CONTROL-RECORD
+           ELSE
+               REWRITE SCHED-CONTROL-RECORD
+           END-IF.
+
        WELCOME.
            DISPLAY SPACE ERASE SCREEN
            PERFORM BORDER
@@ -202,9 +413,15 @@
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            MOVE WS-KEY1 TO ACC-NUM
 
-           READ INFO
-               INVALID KEY MOVE "N" TO WS-EXISTS
-               IF WS-EXISTS = "N"
+           IF WS-KEY1 = 0
+               MOVE "N" TO WS-EXISTS
+           ELSE
+               READ INFO
+                   INVALID KEY MOVE "N" TO WS-EXISTS
+               END-READ
+           END-IF
+
+           IF WS-EXISTS = "N"
                    DISPLAY "ACCOUNT NUMBER DOESN'T EXIST." AT 1747
                    FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                    ACCEPT KYS AT 0202
@@ -213,10 +430,30 @@
                    PERFORM SIGN-IN UNTIL WS-CT = 3
                    PERFORM EXITING
                    PERFORM EndPara
+           END-IF.
+
+           IF ACCT-STATUS = "CLOSED"
+               DISPLAY SPACE ERASE SCREEN
+               PERFORM BORDER
+               PERFORM BORDER1
+               DISPLAY "THIS ACCOUNT HAS BEEN CLOSED." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM EndPara
+           END-IF
+
+           IF ACCT-STATUS = "LOCKED"
+               DISPLAY SPACE ERASE SCREEN
+               PERFORM BORDER
+               PERFORM BORDER1
+               DISPLAY "ACCOUNT LOCKED. SEE STAFF TO UNLOCK." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM EndPara
+           END-IF
 
-               END-IF
-      *>          NOT INVALID KEY DISPLAY PASSWORD AT 1254
-           END-READ.
                PERFORM PASSWORD-CHECK
            PERFORM WELCOME
            PERFORM MENU2-PROCEDURE UNTIL WS-CHOICE = 7.
@@ -229,7 +466,35 @@
 
            READ INFO
 
+           IF ACCT-STATUS = "CLOSED"
+               DISPLAY SPACE ERASE SCREEN
+               PERFORM BORDER
+               PERFORM BORDER1
+               DISPLAY "THIS ACCOUNT HAS BEEN CLOSED." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM EndPara
+           END-IF
+
+           IF ACCT-STATUS = "LOCKED"
+               DISPLAY SPACE ERASE SCREEN
+               PERFORM BORDER
+               PERFORM BORDER1
+               DISPLAY "ACCOUNT LOCKED. SEE STAFF TO UNLOCK." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM EndPara
+           END-IF
+
            IF PASSWORD1 IS NOT EQUAL TO PASSWORD
+               ADD 1 TO ACCT-FAIL-CTR
+               IF ACCT-FAIL-CTR >= 3
+                   MOVE "LOCKED" TO ACCT-STATUS
+               END-IF
+               REWRITE INFO-RECORD
+
                DISPLAY SPACE ERASE SCREEN
                PERFORM BORDER
                PERFORM BORDER1
@@ -241,9 +506,24 @@
                ACCEPT KYS AT 0202
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
+               IF ACCT-STATUS = "LOCKED"
+                   DISPLAY "ACCOUNT NOW LOCKED. SEE STAFF." AT 1651
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   ACCEPT KYS AT 0202
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   PERFORM EXITING
+                   PERFORM EndPara
+               END-IF
+
                PERFORM SIGN-IN UNTIL WS-CTR = 0
                PERFORM EXITING
                PERFORM EndPara
+           ELSE
+               MOVE 3 TO WS-CTR
+               IF ACCT-FAIL-CTR NOT = 0
+                   MOVE 0 TO ACCT-FAIL-CTR
+                   REWRITE INFO-RECORD
+               END-IF
            END-IF.
 
 
@@ -255,7 +535,35 @@
 
            READ INFO
 
+           IF ACCT-STATUS = "CLOSED"
+               DISPLAY SPACE ERASE SCREEN
+               PERFORM BORDER
+               PERFORM BORDER1
+               DISPLAY "THIS ACCOUNT HAS BEEN CLOSED." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM EndPara
+           END-IF
+
+           IF ACCT-STATUS = "LOCKED"
+               DISPLAY SPACE ERASE SCREEN
+               PERFORM BORDER
+               PERFORM BORDER1
+               DISPLAY "ACCOUNT LOCKED. SEE STAFF TO UNLOCK." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM EndPara
+           END-IF
+
            IF PASSWORD1 IS NOT EQUAL TO PASSWORD
+               ADD 1 TO ACCT-FAIL-CTR
+               IF ACCT-FAIL-CTR >= 3
+                   MOVE "LOCKED" TO ACCT-STATUS
+               END-IF
+               REWRITE INFO-RECORD
+
                SUBTRACT 1 FROM WS-CTR
                DISPLAY "WRONG PIN REMAINING ATTEMPTS: " AT 1844
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
@@ -264,17 +572,146 @@
                ACCEPT KYS AT 0202
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
+               IF ACCT-STATUS = "LOCKED"
+                   DISPLAY "ACCOUNT NOW LOCKED. SEE STAFF." AT 1951
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   ACCEPT KYS AT 0202
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   PERFORM EXITING
+                   PERFORM EndPara
+               END-IF
+
                PERFORM PASSWORD-CHECK1 UNTIL WS-CTR = 0
                PERFORM EXITING
                PERFORM EndPara
+           ELSE
+               MOVE 3 TO WS-CTR
+               IF ACCT-FAIL-CTR NOT = 0
+                   MOVE 0 TO ACCT-FAIL-CTR
+                   REWRITE INFO-RECORD
+               END-IF
+           END-IF.
+
+       NEXT-ACC-NUM.
+           MOVE 0 TO ACC-NUM
+           MOVE "Y" TO WS-EXISTS
+           READ INFO
+               INVALID KEY MOVE "N" TO WS-EXISTS
+           END-READ
+
+           IF WS-EXISTS = "N"
+               MOVE 0 TO CTL-ACC-NUM
+               MOVE 0 TO CTL-LAST-ISSUED
+           END-IF
+
+           ADD 1 TO CTL-LAST-ISSUED
+               ON SIZE ERROR
+                   DISPLAY SPACE ERASE SCREEN
+                   PERFORM BORDER
+                   PERFORM BORDER1
+                   DISPLAY "NO ACCOUNT NUMBERS REMAIN." AT 1547
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   ACCEPT KYS AT 0202
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   PERFORM EXITING
+                   PERFORM EndPara
+           END-ADD
+           MOVE CTL-LAST-ISSUED TO WS-KEY1
+
+           IF WS-EXISTS = "N"
+               WRITE CONTROL-RECORD
+           ELSE
+               REWRITE CONTROL-RECORD
+           END-IF.
+
+       NEW-CUSTOMER.
+           MOVE 0 TO CUST-ID
+           MOVE "Y" TO WS-CTL-EXISTS
+           READ CUSTOMER
+               INVALID KEY MOVE "N" TO WS-CTL-EXISTS
+           END-READ
+
+           IF WS-CTL-EXISTS = "N"
+               MOVE 0 TO CTL-CUST-ID
+               MOVE 0 TO CTL-LAST-CUST-ID
+           END-IF
+
+           ADD 1 TO CTL-LAST-CUST-ID
+               ON SIZE ERROR
+                   DISPLAY SPACE ERASE SCREEN
+                   PERFORM BORDER
+                   PERFORM BORDER1
+                   DISPLAY "NO CUSTOMER IDS REMAIN. SEE STAFF." AT 1547
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   ACCEPT KYS AT 0202
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   PERFORM EXITING
+                   PERFORM EndPara
+           END-ADD
+           MOVE CTL-LAST-CUST-ID TO WS-CUST-ID
+
+           IF WS-CTL-EXISTS = "N"
+               WRITE CUST-CONTROL-RECORD
+           ELSE
+               REWRITE CUST-CONTROL-RECORD
+           END-IF
+
+           MOVE WS-CUST-ID TO CUST-ID
+           DISPLAY "ENTER CUSTOMER NAME: " AT 2047
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT CUST-NAME AT 2069
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           MOVE 0 TO CUST-NUM-ACCTS
+           WRITE CUSTOMER-RECORD.
+
+       ADD-ACCOUNT-TO-CUSTOMER.
+           MOVE "Y" TO WS-ACCT-ADDED
+           MOVE WS-CUST-ID TO CUST-ID
+           READ CUSTOMER
+               INVALID KEY
+               DISPLAY "CUSTOMER RECORD ERROR" AT 2447
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           END-READ
+           IF CUST-NUM-ACCTS < 5
+               ADD 1 TO CUST-NUM-ACCTS
+               MOVE WS-KEY1 TO CUST-ACC-NUM(CUST-NUM-ACCTS)
+               REWRITE CUSTOMER-RECORD
+           ELSE
+               MOVE "N" TO WS-ACCT-ADDED
+               DISPLAY "MAXIMUM ACCOUNTS REACHED FOR CUSTOMER" AT 2447
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           END-IF.
+
+       VERIFY-CUSTOMER-OWNERSHIP.
+           MOVE "N" TO WS-OWNER-VERIFIED
+           DISPLAY "VERIFY OWNERSHIP - ENTER ONE OF THEIR" AT 2547
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "EXISTING ACCOUNT NUMBERS: " AT 2647
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-OWNER-ACC AT 2674
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "ENTER THE PIN FOR THAT ACCOUNT: " AT 2747
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-OWNER-PIN AT 2780
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           MOVE WS-OWNER-ACC TO ACC-NUM
+           MOVE "Y" TO WS-CTL-EXISTS
+           READ INFO
+               INVALID KEY MOVE "N" TO WS-CTL-EXISTS
+           END-READ
+
+           IF WS-CTL-EXISTS = "Y"
+               AND WS-OWNER-PIN = PASSWORD
+               AND ACCT-CUST-ID = WS-CUST-ID
+                   MOVE "Y" TO WS-OWNER-VERIFIED
            END-IF.
 
        SIGN-UP.
            DISPLAY SPACES ERASE SCREEN
            PERFORM BORDER
            PERFORM BORDER1
-           ACCEPT RND FROM TIME
-           COMPUTE WS-KEY1 = 999999 * RND
+           PERFORM NEXT-ACC-NUM
            DISPLAY "===================" AT 0851
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            DISPLAY "AEDESYL ATM" AT 0955
@@ -310,8 +747,66 @@
            ACCEPT BALANCE1 AT 1969
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            MOVE BALANCE1 TO BALANCE
+
+           DISPLAY "ACCOUNT TYPE - S)AVINGS OR C)HECKING: " AT 2047
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT ACCT-TYPE AT 2087
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           MOVE USER_NAME TO WS-NEW-USER-NAME
+           MOVE AGE TO WS-NEW-AGE
+           MOVE BALANCE TO WS-NEW-BALANCE
+           MOVE ACCT-TYPE TO WS-NEW-ACCT-TYPE
+
+           DISPLAY "LINK TO EXISTING CUSTOMER? (Y/N): " AT 2247
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-EXISTS AT 2283
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           IF WS-EXISTS = "Y"
+               DISPLAY "ENTER CUSTOMER ID: " AT 2347
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT WS-CUST-ID AT 2367
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               MOVE WS-CUST-ID TO CUST-ID
+               READ CUSTOMER
+                   INVALID KEY
+                   DISPLAY "CUSTOMER NOT FOUND. CREATING NEW." AT 2447
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   PERFORM NEW-CUSTOMER
+                   NOT INVALID KEY
+                   PERFORM VERIFY-CUSTOMER-OWNERSHIP
+                   IF WS-OWNER-VERIFIED NOT = "Y"
+                       DISPLAY "PIN MISMATCH. CREATING NEW." AT 2447
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       ACCEPT KYS AT 0202
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       PERFORM NEW-CUSTOMER
+                   END-IF
+               END-READ
+           ELSE
+               PERFORM NEW-CUSTOMER
+           END-IF
+
+           PERFORM ADD-ACCOUNT-TO-CUSTOMER
+
+           IF WS-ACCT-ADDED = "N"
+               DISPLAY "CANNOT LINK. START SIGN UP AGAIN." AT 2547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               PERFORM SIGN-UP
+           ELSE
+
            MOVE WS-KEY1 TO ACC-NUM
+                MOVE WS-NEW-USER-NAME TO USER_NAME
+                MOVE WS-NEW-AGE TO AGE
+                MOVE WS-NEW-BALANCE TO BALANCE
+                MOVE WS-NEW-ACCT-TYPE TO ACCT-TYPE
                 MOVE PASSWORD1 TO PASSWORD
+                MOVE "ACTIVE" TO ACCT-STATUS
+                MOVE 0 TO ACCT-FAIL-CTR
+                MOVE WS-CUST-ID TO ACCT-CUST-ID
 
                 WRITE INFO-RECORD
                    NOT INVALID KEY
@@ -324,7 +819,8 @@
                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                 END-WRITE
 
-           PERFORM MENU1-PROCEDURE.
+           PERFORM MENU1-PROCEDURE
+           END-IF.
 
        DEP-PROCEDURE.
            DISPLAY SPACES ERASE SCREEN
@@ -359,8 +855,12 @@
               ELSE
                   PERFORM DEP-PROCEDURE
               END-IF
-           END-IF
 
+      *>     A zero-amount entry is handled entirely above by the
+      *>     continue/re-enter sub-menu -- it must never fall through
+      *>     into the confirmation/posting logic below using the
+      *>     stale WS-AMOUNT = 0.
+           ELSE
            DISPLAY SPACE ERASE SCREEN
            PERFORM BORDER
            PERFORM BORDER1
@@ -381,18 +881,24 @@
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                END-REWRITE
 
+               MOVE "DEPOSIT" TO WS-TRAN-TYPE
+               PERFORM JOURNAL-ENTRY
+
+               MOVE BALANCE TO RCPT-NEW-BAL-ED
                DISPLAY SPACE ERASE SCREEN
                PERFORM BORDER
                PERFORM BORDER1
                DISPLAY "NEW BALANCE: " AT 1550 FOREGROUND-COLOR 0
                BACKGROUND-COLOUR 7
-               BALANCE AT 1562 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               RCPT-NEW-BAL-ED AT 1562 FOREGROUND-COLOR 0
+               BACKGROUND-COLOUR 7
                ACCEPT KYS AT 0202
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                PERFORM RECEIPT
            ELSE
                PERFORM DEP-PROCEDURE
 
+           END-IF
            END-IF.
 
 
@@ -427,7 +933,12 @@
                ELSE
                   PERFORM WITH-PROCEDURE
                END-IF
-           END-IF
+
+      *>     A zero-amount entry is handled entirely above by the
+      *>     continue/re-enter sub-menu -- it must never fall through
+      *>     into the confirmation/posting logic below using the
+      *>     stale WS-AMOUNT = 0.
+           ELSE
 
            DISPLAY SPACE ERASE SCREEN
            PERFORM BORDER
@@ -460,24 +971,28 @@
                 ACCEPT KYS AT 0202
                 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                 PERFORM WITH-PROCEDURE
-            END-IF
-
-
-
+            ELSE
 
            REWRITE INFO-RECORD
 
+           MOVE "WITHDRAWAL" TO WS-TRAN-TYPE
+           PERFORM JOURNAL-ENTRY
+
+           MOVE BALANCE TO RCPT-NEW-BAL-ED
            DISPLAY SPACE ERASE SCREEN
            PERFORM BORDER
            PERFORM BORDER1
            DISPLAY "NEW BALANCE: " AT 1550 FOREGROUND-COLOR 0
            BACKGROUND-COLOUR 7
-           BALANCE AT 1562 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           RCPT-NEW-BAL-ED AT 1562 FOREGROUND-COLOR 0
+           BACKGROUND-COLOUR 7
            ACCEPT KYS AT 0202
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            PERFORM RECEIPT
+            END-IF
            ELSE
                PERFORM WITH-PROCEDURE
+           END-IF
            END-IF.
 
 
@@ -493,6 +1008,7 @@
            ACCEPT WS-EXISTS1 AT 1665
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            READ INFO
+           PERFORM PASSWORD-CHECK1
            MOVE BALANCE TO BALANCE1
 
            IF 'SHOW' = WS-EXISTS1
@@ -515,7 +1031,7 @@
                BACKGROUND-COLOUR 7 AGE AT 1664
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                DISPLAY "BALANCE: " AT 1850 FOREGROUND-COLOR 0
-               BACKGROUND-COLOUR 7 BALANCE AT 1864
+               BACKGROUND-COLOUR 7 BALANCE1 AT 1864
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                ACCEPT KYS AT 0202
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
@@ -539,6 +1055,7 @@
                    PERFORM RECEIPT-BORDER
                    PERFORM TIME-DATE
                    MOVE 0 TO WS-AMOUNT
+                   PERFORM PRINT-RECEIPT
                  DISPLAY "AEDESYL BANK" AT 1055
                  FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
@@ -561,14 +1078,16 @@
                 BALANCE1 AT 1866 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
                 DISPLAY "TRANSACTION " AT 1947
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7 WS-AMOUNT AT 1967
+                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                RCPT-AMOUNT-ED AT 1967
                 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
                 DISPLAY "---------------------------" AT 2047
                 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
                 DISPLAY "NEW BALANCE " AT 2147
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7 BALANCE AT 2167
+                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                RCPT-NEW-BAL-ED AT 2167
                 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                    ACCEPT KYS AT 0202
                    FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
@@ -667,65 +1186,118 @@
                "?(Y/N):" AT 1661 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                ACCEPT WS-EXISTS AT 1668
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+      *>     Switch to the signed-in SOURCE account before checking
+      *>     the PIN -- PASSWORD-CHECK1 reads whatever ACC-NUM is
+      *>     currently set, and it must never PIN-check or penalize
+      *>     the destination account typed in above.
+               MOVE WS-KEY1 TO ACC-NUM
                PERFORM PASSWORD-CHECK1
 
                IF WS-EXISTS = 'Y'
-                   ADD WS-AMOUNT TO BALANCE
-                   REWRITE INFO-RECORD
-                   MOVE 0 TO ACC-NUM
+                   MOVE BALANCE TO BALANCE1
+                   SUBTRACT WS-AMOUNT FROM BALANCE
 
+      *>     Debit and validate the SOURCE first; only once that
+      *>     succeeds do we touch the destination's balance, so a
+      *>     failed/retried transfer never leaves an un-offset credit
+      *>     sitting in the recipient's account.
+                   IF BALANCE < 0
+                       DISPLAY SPACE ERASE SCREEN
+                       PERFORM BORDER
+                       PERFORM BORDER1
+                       DISPLAY "INSUFFICIENT BALANCE" AT 1451
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       DISPLAY "REMAINING BALANCE: " AT 1547
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       BALANCE1 AT 1566
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       DISPLAY "PLEASE TRY AGAIN" AT 1652
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       ACCEPT KYS AT 0202
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       PERFORM TRANSFER-PROCEDURE
+                   ELSE
+                       REWRITE INFO-RECORD
 
+                       MOVE "TRANSFER-DR" TO WS-TRAN-TYPE
+                       PERFORM JOURNAL-ENTRY
 
-                   MOVE WS-KEY1 TO ACC-NUM
-               READ INFO
-                   NOT INVALID KEY
-                   MOVE BALANCE TO BALANCE1
-                   DISPLAY SPACE ERASE SCREEN
-                   PERFORM BORDER
-                   PERFORM BORDER1
-               SUBTRACT WS-AMOUNT FROM BALANCE
+                       DISPLAY SPACE ERASE SCREEN
+                       PERFORM BORDER
+                       PERFORM BORDER1
+                       DISPLAY WS-AMOUNT1 AT 1545
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       "DEDUCTED TO YOUR ACCOUNT" AT 1553
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       ACCEPT KYS AT 0202
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
-               IF BALANCE < 0
-                DISPLAY SPACE ERASE SCREEN
-               PERFORM BORDER
-               PERFORM BORDER1
-                DISPLAY "INSUFFICIENT BALANCE" AT 1451
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-                DISPLAY "REMAINING BALANCE: " AT 1547
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-                BALANCE1 AT 1566
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-                DISPLAY "PLEASE TRY AGAIN" AT 1652
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-                ACCEPT KYS AT 0202
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-                PERFORM TRANSFER-PROCEDURE
-            END-IF
-               DISPLAY WS-AMOUNT AT 1545
-               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               "DEDUCTED TO YOUR ACCOUNT" AT 1553
-               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               ACCEPT KYS AT 0202
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       MOVE WS-KEY TO ACC-NUM
+                       READ INFO
+                           NOT INVALID KEY
+                           ADD WS-AMOUNT TO BALANCE
+                           REWRITE INFO-RECORD
 
-               REWRITE INFO-RECORD
-               DISPLAY "NEW BALANCE: " AT 1650
-               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               BALANCE AT 1664 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               ACCEPT KYS AT 0202
-               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-               PERFORM RECEIPT
+                           MOVE "TRANSFER-CR" TO WS-TRAN-TYPE
+                           PERFORM JOURNAL-ENTRY
+                       END-READ
+
+                       MOVE WS-KEY1 TO ACC-NUM
+                       READ INFO
+                       MOVE BALANCE TO RCPT-NEW-BAL-ED
+
+                       DISPLAY "NEW BALANCE: " AT 1650
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       RCPT-NEW-BAL-ED AT 1664
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       ACCEPT KYS AT 0202
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       PERFORM RECEIPT
+                   END-IF
 
            ELSE
                PERFORM TRANSFER-PROCEDURE
            END-IF.
 
+       SUPERVISOR-CHECK.
+           DISPLAY SPACES ERASE SCREEN
+           PERFORM BORDER
+           PERFORM BORDER1
+           DISPLAY "SUPERVISOR PIN REQUIRED FOR THIS FUNCTION" AT 1447
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "ENTER SUPERVISOR PIN: " AT 1547
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-SUPER-ENTRY AT 1569
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           IF WS-SUPER-ENTRY = WS-SUPER-PIN
+               MOVE "Y" TO WS-EXISTS
+               MOVE 3 TO WS-SUPER-CTR
+           ELSE
+               SUBTRACT 1 FROM WS-SUPER-CTR
+               DISPLAY "INCORRECT SUPERVISOR PIN. TRIES LEFT: " AT 1647
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               DISPLAY WS-SUPER-CTR AT 1689
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT KYS AT 0202
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               MOVE "N" TO WS-EXISTS
+               IF WS-SUPER-CTR = 0
+                   PERFORM EXITING
+                   PERFORM EndPara
+               END-IF
+           END-IF.
+
        UPDT-RECORD.
+           PERFORM SUPERVISOR-CHECK
+           IF WS-EXISTS = "N"
+               PERFORM MENU2-PROCEDURE
+           ELSE
            DISPLAY SPACES ERASE SCREEN
            PERFORM BORDER
            PERFORM BORDER1
            MOVE 0 TO ACC-NUM
-           MOVE "Y" TO WS-EXISTS.
+           MOVE "Y" TO WS-EXISTS
            DISPLAY "ENTER 0 TO EXIT" AT 2352
            FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
@@ -761,7 +1333,7 @@
 
                READ INFO
                    INVALID KEY MOVE "N" TO WS-EXISTS
-               CLOSE INFO.
+               CLOSE INFO
 
                IF WS-EXISTS = "N"
                    DISPLAY SPACES ERASE SCREEN
@@ -808,6 +1380,10 @@
            PERFORM MENU2-PROCEDURE UNTIL WS-CHOICE = 7.
 
        DEL-RECORD.
+           PERFORM SUPERVISOR-CHECK
+           IF WS-EXISTS = "N"
+               PERFORM MENU2-PROCEDURE
+           ELSE
            DISPLAY SPACES ERASE SCREEN
            PERFORM BORDER
            PERFORM BORDER1
@@ -845,19 +1421,166 @@
               END-IF
            END-IF
 
-           DELETE INFO
+           READ INFO
                INVALID KEY DISPLAY "PIN DOES NOT EXIST" AT 1551
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                NOT INVALID KEY
+               MOVE "CLOSED" TO ACCT-STATUS
+               REWRITE INFO-RECORD
                DISPLAY SPACE ERASE SCREEN
                PERFORM BORDER
                PERFORM BORDER1
-               DISPLAY "DELETE SUCCESSFUL" AT 1552
+               DISPLAY "ACCOUNT CLOSED SUCCESSFULLY" AT 1548
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                ACCEPT KYS AT 0202
                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
-           END-DELETE
+           END-READ
+
+           PERFORM MENU1-PROCEDURE.
+
+       UNLOCK-ACCOUNT.
+           PERFORM SUPERVISOR-CHECK
+           IF WS-EXISTS = "N"
+               PERFORM MENU1-PROCEDURE
+           ELSE
+           DISPLAY SPACES ERASE SCREEN
+           PERFORM BORDER
+           PERFORM BORDER1
+           DISPLAY "ENTER 0 TO EXIT" AT 2352
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "===================" AT 0851
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "AEDESYL ATM" AT 0955
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "===================" AT 1051
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "ENTER ACCOUNT NUMBER TO UNLOCK: " AT 1444
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-KEY1 AT 1476
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           MOVE WS-KEY1 TO ACC-NUM
+           MOVE WS-KEY1 TO WS-KEY
+
+           IF WS-KEY = 0
+
+              DISPLAY SPACE ERASE SCREEN
+              PERFORM BORDER
+              PERFORM BORDER1
+              DISPLAY "DO YOU WANT TO CONTINUE?(Y/N):" AT 1546
+              FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+              ACCEPT WS-EXISTS AT 1576
+              FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+              IF WS-EXISTS = 'Y'
+                  PERFORM MENU1-PROCEDURE
+              ELSE
+                  PERFORM UNLOCK-ACCOUNT
+              END-IF
+           END-IF
+
+           MOVE "N" TO WS-EXISTS1
+           READ INFO
+               INVALID KEY MOVE "N" TO WS-EXISTS1
+               NOT INVALID KEY MOVE "Y" TO WS-EXISTS1
+           END-READ
+
+           IF WS-EXISTS1 = "N"
+               DISPLAY "ACCOUNT NUMBER DOESN'T EXIST." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ELSE IF ACCT-STATUS NOT = "LOCKED"
+               DISPLAY "ACCOUNT IS NOT LOCKED." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ELSE
+               MOVE "ACTIVE" TO ACCT-STATUS
+               MOVE 0 TO ACCT-FAIL-CTR
+               REWRITE INFO-RECORD
+               DISPLAY "ACCOUNT UNLOCKED SUCCESSFULLY" AT 1647
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           END-IF
+
+           ACCEPT KYS AT 0202
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           PERFORM MENU1-PROCEDURE
+           END-IF.
+
+       REOPEN-RECORD.
+           DISPLAY SPACES ERASE SCREEN
+           PERFORM BORDER
+           PERFORM BORDER1
+           DISPLAY "ENTER 0 TO EXIT" AT 2352
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "===================" AT 0851
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "AEDESYL ATM" AT 0955
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           DISPLAY "===================" AT 1051
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+           DISPLAY "ENTER ACCOUNT NUMBER TO REOPEN: " AT 1444
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ACCEPT WS-KEY1 AT 1476
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           MOVE WS-KEY1 TO ACC-NUM
+           MOVE WS-KEY1 TO WS-KEY
+
+           IF WS-KEY = 0
+
+              DISPLAY SPACE ERASE SCREEN
+              PERFORM BORDER
+              PERFORM BORDER1
+              DISPLAY "DO YOU WANT TO CONTINUE?(Y/N):" AT 1546
+              FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+              ACCEPT WS-EXISTS AT 1576
+              FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+
+              IF WS-EXISTS = 'Y'
+                  PERFORM MENU1-PROCEDURE
+              ELSE
+                  PERFORM REOPEN-RECORD
+              END-IF
+           END-IF
+
+           MOVE "N" TO WS-EXISTS
+           READ INFO
+               INVALID KEY MOVE "N" TO WS-EXISTS1
+               NOT INVALID KEY MOVE "Y" TO WS-EXISTS1
+           END-READ
+
+           IF WS-EXISTS1 = "N"
+               DISPLAY "ACCOUNT NUMBER DOESN'T EXIST." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ELSE IF ACCT-STATUS NOT = "CLOSED"
+               DISPLAY "ACCOUNT IS NOT CLOSED." AT 1547
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+           ELSE
+               DISPLAY "ENTER PIN TO CONFIRM REOPEN: " AT 1647
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ACCEPT PASSWORD1 AT 1677
+               FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               IF PASSWORD1 = PASSWORD
+                   MOVE "ACTIVE" TO ACCT-STATUS
+                   MOVE 3 TO WS-REOPEN-CTR
+                   REWRITE INFO-RECORD
+                   DISPLAY "ACCOUNT REOPENED SUCCESSFULLY" AT 1747
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+               ELSE
+                   SUBTRACT 1 FROM WS-REOPEN-CTR
+                   DISPLAY "INCORRECT PIN. REOPEN DENIED." AT 1747
+                   FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                   IF WS-REOPEN-CTR = 0
+                       ACCEPT KYS AT 0202
+                       FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                       PERFORM EXITING
+                       PERFORM EndPara
+                   END-IF
+               END-IF
+           END-IF
 
+           ACCEPT KYS AT 0202
+           FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
            PERFORM MENU1-PROCEDURE.
 
        EXITING.
@@ -885,6 +1608,7 @@
                    PERFORM BORDER
                    PERFORM RECEIPT-BORDER
                    PERFORM TIME-DATE
+                   PERFORM PRINT-RECEIPT
                  DISPLAY "AEDESYL BANK" AT 1055
                  FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
@@ -906,14 +1630,16 @@
                 BALANCE1 AT 1866 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
                 DISPLAY "TRANSACTION " AT 1947
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7 WS-AMOUNT AT 1967
+                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                RCPT-AMOUNT-ED AT 1967
                 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
                 DISPLAY "---------------------------" AT 2047
                 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
 
                 DISPLAY "NEW BALANCE " AT 2147
-                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7 BALANCE AT 2167
+                FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
+                RCPT-NEW-BAL-ED AT 2167
                 FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
                    ACCEPT KYS AT 0202
                    FOREGROUND-COLOR 0 BACKGROUND-COLOUR 7
@@ -951,6 +1677,18 @@
            STOP RUN.
 
        TIME-DATE.
+           PERFORM GET-TIME-DATE
+
+           DISPLAY FormattedDate AT 1263 FOREGROUND-COLOR 0
+           BACKGROUND-COLOR 7
+
+            DISPLAY HH AT 1363 FOREGROUND-COLOR 0
+           BACKGROUND-COLOR 7 FormattedTime AT 1365
+           FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
+           D-N AT 1369 FOREGROUND-COLOR 0
+           BACKGROUND-COLOR 7.
+
+       GET-TIME-DATE.
            MOVE FUNCTION CURRENT-DATE TO CurrentDate.
            ACCEPT CURRENT-TIME FROM TIME.
            MOVE CurrentDate(1:4) TO FormattedDate(1:4).
@@ -959,9 +1697,6 @@
            MOVE "/" TO FormattedDate(8:1).
            MOVE CurrentDate(7:2) TO FormattedDate(9:2).
 
-           DISPLAY FormattedDate AT 1263 FOREGROUND-COLOR 0
-           BACKGROUND-COLOR 7
-
            MOVE CURRENT-TIME(1:2) TO HH
            MOVE ":" TO FormattedTime(1:1)
            MOVE CURRENT-TIME(3:2) TO FormattedTime(2:2)
@@ -975,11 +1710,60 @@
                MOVE 'AM' TO D-N
            END-IF.
 
-            DISPLAY HH AT 1363 FOREGROUND-COLOR 0
-           BACKGROUND-COLOR 7 FormattedTime AT 1365
-           FOREGROUND-COLOR 0 BACKGROUND-COLOR 7
-           D-N AT 1369 FOREGROUND-COLOR 0
-           BACKGROUND-COLOR 7.
+       JOURNAL-ENTRY.
+           PERFORM GET-TIME-DATE
+           MOVE ACC-NUM TO TRAN-ACC-NUM
+           MOVE WS-TRAN-TYPE TO TRAN-TYPE
+           MOVE WS-AMOUNT TO TRAN-AMOUNT
+           MOVE BALANCE TO TRAN-BALANCE
+           MOVE FormattedDate TO TRAN-DATE
+           MOVE FormattedTime TO TRAN-TIME
+           WRITE TRAN-RECORD.
+
+       PRINT-RECEIPT.
+           MOVE ACC-NUM TO RCPT-ACC-NUM-ED
+           MOVE WS-AMOUNT TO RCPT-AMOUNT-ED
+           MOVE BALANCE TO RCPT-NEW-BAL-ED
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "AEDESYL BANK" DELIMITED BY SIZE
+               INTO RCPT-LINE
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "DATE: " FormattedDate "  TIME: " FormattedTime
+               DELIMITED BY SIZE INTO RCPT-LINE
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "ID NUMBER: " RCPT-ACC-NUM-ED
+               DELIMITED BY SIZE INTO RCPT-LINE
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "CUSTOMER NAME: " USER_NAME
+               DELIMITED BY SIZE INTO RCPT-LINE
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "BALANCE: " BALANCE1
+               DELIMITED BY SIZE INTO RCPT-LINE
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "TRANSACTION: " RCPT-AMOUNT-ED
+               DELIMITED BY SIZE INTO RCPT-LINE
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "---------------------------" DELIMITED BY SIZE
+               INTO RCPT-LINE
+           WRITE RECEIPT-RECORD
+
+           MOVE SPACES TO RCPT-LINE
+           STRING "NEW BALANCE: " RCPT-NEW-BAL-ED
+               DELIMITED BY SIZE INTO RCPT-LINE
+           WRITE RECEIPT-RECORD.
 
        BORDER.
            DISPLAY SPACE BACKGROUND-COLOR 7
