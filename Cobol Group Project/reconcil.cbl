@@ -0,0 +1,82 @@
+
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY INFOSEL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD INFO.
+           COPY INFOREC.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01  WS-EOF PIC X VALUE 'N'.
+       01  WS-RECORD-COUNT PIC 9(7) VALUE 0.
+       01  WS-EXCEPTION-COUNT PIC 9(7) VALUE 0.
+       01  WS-GRAND-TOTAL PIC S9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL-ED PIC -(8)9.99.
+       01  WS-BALANCE-ED PIC -(6)9.99.
+       01  WS-RECORD-COUNT-ED PIC Z(6)9.
+       01  WS-EXCEPTION-COUNT-ED PIC Z(6)9.
+
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+
+           OPEN INPUT INFO
+
+           DISPLAY "=========================================".
+           DISPLAY "         END-OF-DAY RECONCILIATION REPORT".
+           DISPLAY "=========================================".
+           DISPLAY " ".
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ INFO NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM PROCESS-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE INFO
+
+           PERFORM PRINT-SUMMARY
+
+           STOP RUN.
+
+       PROCESS-RECORD.
+
+      *>     ACC-NUM = 0 is the reserved account-number control
+      *>     record, not a customer balance -- skip it.
+           IF ACC-NUM NOT = 0
+               ADD 1 TO WS-RECORD-COUNT
+               ADD BALANCE TO WS-GRAND-TOTAL
+
+               IF BALANCE < 0
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE BALANCE TO WS-BALANCE-ED
+                   DISPLAY "*** EXCEPTION *** ACCOUNT " ACC-NUM
+                       " BALANCE " WS-BALANCE-ED " IS NEGATIVE"
+               END-IF
+           END-IF.
+
+       PRINT-SUMMARY.
+
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-ED
+           MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-ED
+           MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-ED
+
+           DISPLAY " ".
+           DISPLAY "-----------------------------------------".
+           DISPLAY "RECORDS PROCESSED......: " WS-RECORD-COUNT-ED.
+           DISPLAY "EXCEPTIONS (NEGATIVE)..: " WS-EXCEPTION-COUNT-ED.
+           DISPLAY "GRAND TOTAL BALANCE....: " WS-GRAND-TOTAL-ED.
+           DISPLAY "-----------------------------------------".
